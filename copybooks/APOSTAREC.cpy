@@ -0,0 +1,16 @@
+      *>---------------------------------------------------------------------------------
+      *> Copybook APOSTAREC - layout de uma aposta pre-escolhida para o
+      *> modo em lote do Desafio.Loteria (arquivo APOSTASLT)
+      *>---------------------------------------------------------------------------------
+       01  aposta-registro.
+           05  aposta-jogador                      pic  x(10).
+           05  aposta-num1                         pic  9(02).
+           05  aposta-num2                         pic  9(02).
+           05  aposta-num3                         pic  9(02).
+           05  aposta-num4                         pic  9(02).
+           05  aposta-num5                         pic  9(02).
+           05  aposta-num6                         pic  9(02).
+           05  aposta-num7                         pic  9(02).
+           05  aposta-num8                         pic  9(02).
+           05  aposta-num9                         pic  9(02).
+           05  aposta-num10                        pic  9(02).
