@@ -0,0 +1,28 @@
+      *>---------------------------------------------------------------------------------
+      *> Copybook HISTREC - layout do registro do histórico de sorteios
+      *> Usado pelo Desafio.Loteria (gravação) e pelo Desafio.Frequencia (leitura)
+      *>
+      *> hist-ind-lot indica o formato do jogo (1-Mega-Sena 2-Quina 3-Lotofacil)
+      *> e hist-qtd-sorteados quantos elementos de hist-sort-num foram
+      *> realmente usados naquele sorteio.
+      *>---------------------------------------------------------------------------------
+       01  hist-registro.
+           05  hist-data-sorteio                   pic  9(08).
+           05  hist-ind-lot                        pic  9(02).
+           05  hist-qtd-sorteados                  pic  9(02).
+           05  hist-sort-num                       pic  9(02)
+                                                    occurs 15 times.
+           05  hist-num1                           pic  9(02).
+           05  hist-num2                           pic  9(02).
+           05  hist-num3                           pic  9(02).
+           05  hist-num4                           pic  9(02).
+           05  hist-num5                           pic  9(02).
+           05  hist-num6                           pic  9(02).
+           05  hist-num7                           pic  9(02).
+           05  hist-num8                           pic  9(02).
+           05  hist-num9                           pic  9(02).
+           05  hist-num10                          pic  9(02).
+           05  hist-contador                       pic  9(09).
+           05  hist-tempo-hr                       pic  9(02).
+           05  hist-tempo-min                      pic  9(02).
+           05  hist-tempo-seg                      pic  9(02).
