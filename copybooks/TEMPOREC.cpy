@@ -0,0 +1,19 @@
+      *>---------------------------------------------------------------------------------
+      *> Copybook TEMPOREC - layout do registro do log de tempos de sorteio
+      *> Usado pelo Desafio.Loteria para acompanhar, entre sessoes, se os
+      *> sorteios estao demorando mais ou menos tempo para fechar.
+      *>---------------------------------------------------------------------------------
+       01  tempo-registro.
+           05  tempo-data                          pic  9(08).
+           05  tempo-hora-inicio.
+               10  tempo-hor                       pic  9(02).
+               10  tempo-min                       pic  9(02).
+               10  tempo-seg                       pic  9(02).
+           05  tempo-hora-fim.
+               10  tempo-hor-fim                   pic  9(02).
+               10  tempo-min-fim                   pic  9(02).
+               10  tempo-seg-fim                   pic  9(02).
+           05  tempo-diferenca-hr                  pic  9(02).
+           05  tempo-diferenca-min                 pic  9(02).
+           05  tempo-diferenca-seg                 pic  9(02).
+           05  tempo-contador                      pic  9(09).
