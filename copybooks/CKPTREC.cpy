@@ -0,0 +1,21 @@
+      *>---------------------------------------------------------------------------------
+      *> Copybook CKPTREC - layout do checkpoint de um sorteio em
+      *> andamento, usado pelo Desafio.Loteria (arquivo CKPTLOTO) para
+      *> permitir retomar uma busca longa sem perder o progresso
+      *>
+      *> O arquivo so guarda um unico registro por vez: cada checkpoint
+      *> sobrescreve o anterior, e ele e esvaziado assim que o sorteio
+      *> termina com sucesso.
+      *>---------------------------------------------------------------------------------
+       01  ckpt-registro.
+           05  ckpt-operador                       pic  x(10).
+           05  ckpt-ind-lot                        pic  9(02).
+           05  ckpt-qtd-num-jog                    pic  9(02).
+           05  ckpt-faixa-max                      pic  9(02).
+           05  ckpt-num-usuario                    pic  9(02)
+                                                    occurs 10 times.
+           05  ckpt-hora-inicio.
+               10  ckpt-hor                        pic  9(02).
+               10  ckpt-min                        pic  9(02).
+               10  ckpt-seg                        pic  9(02).
+           05  ckpt-contador                       pic  9(09).
