@@ -0,0 +1,27 @@
+      *>---------------------------------------------------------------------------------
+      *> Copybook AUDITREC - layout da trilha de auditoria do
+      *> Desafio.Loteria (arquivo AUDITLOG)
+      *>
+      *> Registra quem rodou cada jogo concluido numa banca compartilhada
+      *> por varios operadores/terminais: o operador, a aposta, o
+      *> resultado sorteado e o desfecho.
+      *>---------------------------------------------------------------------------------
+       01  audit-registro.
+           05  audit-data                          pic  9(08).
+           05  audit-operador                      pic  x(10).
+           05  audit-ind-lot                       pic  9(02).
+           05  audit-qtd-sorteados                 pic  9(02).
+           05  audit-sort-num                      pic  9(02)
+                                                    occurs 15 times.
+           05  audit-num1                          pic  9(02).
+           05  audit-num2                          pic  9(02).
+           05  audit-num3                          pic  9(02).
+           05  audit-num4                          pic  9(02).
+           05  audit-num5                          pic  9(02).
+           05  audit-num6                          pic  9(02).
+           05  audit-num7                          pic  9(02).
+           05  audit-num8                          pic  9(02).
+           05  audit-num9                          pic  9(02).
+           05  audit-num10                         pic  9(02).
+           05  audit-contador                      pic  9(09).
+           05  audit-resultado                     pic  x(10).
