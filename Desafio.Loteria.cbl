@@ -17,6 +17,21 @@
       *>--Declaração de recursos externos (faz parte da de cima ainda)
        Input-output section.
        File-control.
+           select hist-sorteio assign to "HISTLOTO"
+               organization is sequential
+               file status is ws-hist-status.
+           select tempo-sorteio assign to "TEMPOLOG"
+               organization is sequential
+               file status is ws-tempo-status.
+           select apostas-jogador assign to "APOSTASLT"
+               organization is sequential
+               file status is ws-apostas-status.
+           select ckpt-sorteio assign to "CKPTLOTO"
+               organization is sequential
+               file status is ws-ckpt-status.
+           select audit-trilha assign to "AUDITLOG"
+               organization is sequential
+               file status is ws-audit-status.
        I-O-Control.
 
 
@@ -26,6 +41,21 @@
       *>--Variáveis de arquivos
        File section.
 
+       fd  hist-sorteio.
+           copy HISTREC.
+
+       fd  tempo-sorteio.
+           copy TEMPOREC.
+
+       fd  apostas-jogador.
+           copy APOSTAREC.
+
+       fd  ckpt-sorteio.
+           copy CKPTREC.
+
+       fd  audit-trilha.
+           copy AUDITREC.
+
       *>--Variáveis de trabalho
        Working-storage section.
 
@@ -35,12 +65,17 @@
            05  ws-num_random                       pic  9(01)v9(08).
 
        01  ws-numeros-sorteados.
+           05  ws-sort-num-tab                     pic  9(02)
+                                                    occurs 15 times.
+
+       01  ws-numeros-sorteados-campos redefines ws-numeros-sorteados.
            05  ws-sort-num1                        pic  9(02).
            05  ws-sort-num2                        pic  9(02).
            05  ws-sort-num3                        pic  9(02).
            05  ws-sort-num4                        pic  9(02).
            05  ws-sort-num5                        pic  9(02).
            05  ws-sort-num6                        pic  9(02).
+           05  filler                              pic  9(18).
 
        01  ws-numeros-usuario.
            05  ws-num1                             pic  9(02).
@@ -54,12 +89,52 @@
            05  ws-num9                             pic  9(02).
            05  ws-num10                            pic  9(02).
 
+       01  ws-numeros-usuario-tab redefines ws-numeros-usuario.
+           05  ws-num-tab                          pic  9(02)
+                                                    occurs 10 times.
+
        01  ws-uso-comum.
            05  ws-ind-lot                          pic  9(02).
+               88  jogo-mega-sena                  value 1.
+               88  jogo-quina                      value 2.
+               88  jogo-lotofacil                  value 3.
+           05  ws-modo-execucao                    pic  9(02).
+               88  modo-interativo                 value 1.
+               88  modo-lote                       value 2.
+               88  modo-montecarlo                 value 3.
            05  ws-ind                              pic  9(02).
+           05  ws-ind2                             pic  9(02).
+           05  ws-ind3                             pic  9(02).
+           05  ws-idx-sort                         pic  9(02).
+           05  ws-idx-sort2                        pic  9(02).
            05  ws-qtd-num-jog                      pic  9(02).
+           05  ws-faixa-max                        pic  9(02).
+           05  ws-meta-acertos                     pic  9(02).
+           05  ws-qtd-acertos                      pic  9(02).
            05  ws-tentativa                        pic  9(02).
            05  ws-contador                         pic  9(09).
+           05  ws-jogador-atual                    pic  x(10).
+           05  ws-sw-num-valido                    pic  x(01).
+               88  num-valido                      value "S".
+           05  ws-sw-sorteio-valido                pic  x(01).
+               88  sorteio-valido                  value "S".
+           05  ws-sw-jogo-valido                   pic  x(01).
+               88  jogo-valido                     value "S".
+           05  ws-sw-modo-valido                   pic  x(01).
+               88  modo-valido                     value "S".
+           05  ws-sw-fim-apostas-lote              pic  x(01).
+               88  fim-apostas-lote                value "S".
+           05  ws-qtd-simulacoes                   pic  9(05).
+           05  ws-mc-idx                           pic  9(05).
+           05  ws-mc-soma                          pic  9(09).
+           05  ws-mc-min                           pic  9(09).
+           05  ws-mc-max                           pic  9(09).
+           05  ws-mc-media                         pic  9(09).
+           05  ws-ckpt-intervalo                   pic  9(09) value 10000.
+           05  ws-sw-tem-checkpoint                pic  x(01).
+               88  tem-checkpoint                  value "S".
+           05  ws-resposta-checkpoint              pic  x(01).
+               88  resposta-retomar                value "S" "s".
 
        01  ws-relogio.
            05  ws-hora                             pic  9(02).
@@ -71,6 +146,18 @@
        77  ws-diferenca-min                        pic  9(02).
        77  ws-diferenca-seg                        pic  9(02).
 
+       01  ws-status-arquivos.
+           05  ws-hist-status                      pic  x(02).
+           05  ws-tempo-status                     pic  x(02).
+           05  ws-apostas-status                   pic  x(02).
+           05  ws-ckpt-status                      pic  x(02).
+           05  ws-audit-status                     pic  x(02).
+
+       77  ws-segundos-inicio                      pic  s9(05).
+       77  ws-segundos-fim                         pic  s9(05).
+       77  ws-segundos-total                       pic  s9(05).
+       77  ws-resto-segundos                       pic  s9(05).
+
        01  ws-hora-inicio.
            05  ws-hor                              pic 9(002).
            05  ws-min                              pic 9(002).
@@ -98,7 +185,6 @@
        inicializa section.
 
            move 0 to ws-contador
-           move 0 to ws-ind-lot
             .
        inicializa-exit.
            exit.
@@ -123,93 +209,433 @@
            display "  "
            display "  "
 
-           display "Informe o primeiro numero: "
-           accept ws-num1
-           display " "
+           perform seleciona-modo
+
+      *> o checkpoint so existe para um sorteio interativo (ver
+      *> VERIFICA-CHECKPOINT/GRAVA-CHECKPOINT), entao so faz sentido
+      *> perguntar sobre ele quando o modo escolhido for esse - caso
+      *> contrario um checkpoint antigo travaria a execucao sem
+      *> operador do modo Lote/Monte Carlo esperando essa resposta
+           evaluate true
+               when modo-interativo
+                    perform verifica-checkpoint
+
+                    if tem-checkpoint
+                       display "Foi encontrado um checkpoint de um sorteio interrompido."
+                       display "Deseja retomar esse sorteio de onde parou? (S/N)"
+                       accept ws-resposta-checkpoint
+                       display " "
+                    end-if
+
+                    if tem-checkpoint and resposta-retomar
+                       perform retoma-checkpoint
+                    else
+                       perform seleciona-jogo
+                       perform processamento-interativo
+                    end-if
+               when modo-lote
+                    perform seleciona-jogo
+                    perform processamento-lote
+               when modo-montecarlo
+                    perform seleciona-jogo
+                    perform processamento-montecarlo
+           end-evaluate
+            .
+       processamento-exit.
+           exit.
 
-           display "Informe o segundo numero: "
-           accept ws-num2
-           display " "
+      *>---------------------------------------------------------------------------------
+      *> Section que confere se existe um checkpoint de sorteio gravado
+      *>---------------------------------------------------------------------------------
+       verifica-checkpoint section.
 
-           display "Informe o terceiro numero: "
-           accept ws-num3
-           display " "
+           move "N" to ws-sw-tem-checkpoint
 
-           display "Informe o quarto numero: "
-           accept ws-num4
-           display " "
+           open input ckpt-sorteio
 
-           display "Informe o quinto numero: "
-           accept ws-num5
-           display " "
+           if ws-ckpt-status = "00"
+              read ckpt-sorteio
+                  at end     move "N" to ws-sw-tem-checkpoint
+                  not at end move "S" to ws-sw-tem-checkpoint
+              end-read
+              close ckpt-sorteio
+           end-if
+            .
+       verifica-checkpoint-exit.
+           exit.
 
-           display "Informe o sexto numero: "
-           accept ws-num6
-           display " "
+      *>---------------------------------------------------------------------------------
+      *> Section que restaura jogo, apostas e contador a partir do
+      *> checkpoint e retoma a busca de onde parou (sempre como um
+      *> sorteio interativo, unico cenario para o qual o checkpoint e
+      *> gravado)
+      *>---------------------------------------------------------------------------------
+       retoma-checkpoint section.
+
+           move 1                  to ws-modo-execucao
+           move ckpt-operador      to ws-jogador-atual
+           move ckpt-ind-lot       to ws-ind-lot
+           move ckpt-qtd-num-jog   to ws-qtd-num-jog
+           move ckpt-faixa-max     to ws-faixa-max
+           move ckpt-contador      to ws-contador
+           move ckpt-hora-inicio   to ws-hora-inicio
+           compute ws-meta-acertos = function min(ws-qtd-num-jog, 10)
+
+           perform varying ws-ind from 1 by 1 until ws-ind > 10
+               move ckpt-num-usuario(ws-ind) to ws-num-tab(ws-ind)
+           end-perform
 
-           display "Informe o setimo numero: "
-           accept ws-num7
-           display " "
+           display "Retomando sorteio a partir da tentativa " ws-contador
+           display " ---- BOA SORTE! ---- "
 
-           display "Informe o oitavo numero: "
-           accept ws-num8
-           display " "
+           perform sorteio
+            .
+       retoma-checkpoint-exit.
+           exit.
 
-           display "Informe o nono numero: "
-           accept ws-num9
-           display " "
+      *>---------------------------------------------------------------------------------
+      *> Section que permite escolher entre digitar a aposta, processar
+      *> um arquivo de apostas em lote ou rodar a simulacao Monte Carlo
+      *>---------------------------------------------------------------------------------
+       seleciona-modo section.
+
+           move "N" to ws-sw-modo-valido
+
+           perform until modo-valido
+               display "Escolha o modo de execucao:"
+               display "1 - Interativo  (digitar a aposta na tela)"
+               display "2 - Lote        (ler apostas do arquivo APOSTASLT)"
+               display "3 - Monte Carlo (simular N jogos e tirar estatisticas)"
+               accept ws-modo-execucao
+               display " "
+
+               evaluate true
+                   when modo-interativo
+                        move "S" to ws-sw-modo-valido
+                   when modo-lote
+                        move "S" to ws-sw-modo-valido
+                   when modo-montecarlo
+                        move "S" to ws-sw-modo-valido
+                   when other
+                        display "Opcao invalida, tente novamente."
+                        display " "
+               end-evaluate
+           end-perform
+            .
+       seleciona-modo-exit.
+           exit.
 
-           display "Informe o decimo numero: "
-           accept ws-num10
-           display " "
+      *>---------------------------------------------------------------------------------
+      *> Section que conduz uma sessao interativa de aposta única
+      *>---------------------------------------------------------------------------------
+       processamento-interativo section.
+
+           perform informa-operador
+           perform informa-apostas
 
            display " ---- BOA SORTE! ---- "
 
+      *> guarda o instante em que o sorteio comeca, para o log de tempos
+           move function current-date(9:6)  to  ws-hora-inicio
+
       *> chamar a section que realiza o sorteio
            perform sorteio
+            .
+       processamento-interativo-exit.
+           exit.
 
-           .
-       processamento-exit.
+      *>---------------------------------------------------------------------------------
+      *> Section que simula N jogos independentes para as mesmas dez
+      *> apostas e apura media, minimo e maximo de sorteios necessarios
+      *>---------------------------------------------------------------------------------
+       processamento-montecarlo section.
+
+           perform informa-operador
+           perform informa-apostas
+
+           move "N" to ws-sw-num-valido
+
+           perform until num-valido
+               display "Quantas simulacoes deseja rodar? "
+               accept ws-qtd-simulacoes
+               display " "
+
+               if ws-qtd-simulacoes > 0
+                  move "S" to ws-sw-num-valido
+               else
+                  display "Informe um numero de simulacoes maior que zero."
+                  display " "
+               end-if
+           end-perform
+
+           move 0         to ws-mc-soma
+           move 0         to ws-mc-max
+           move 999999999 to ws-mc-min
+
+           perform varying ws-mc-idx from 1 by 1
+                   until ws-mc-idx > ws-qtd-simulacoes
+               move 0 to ws-contador
+
+               perform sorteio
+
+               add ws-contador to ws-mc-soma
+
+               if ws-contador < ws-mc-min
+                  move ws-contador to ws-mc-min
+               end-if
+
+               if ws-contador > ws-mc-max
+                  move ws-contador to ws-mc-max
+               end-if
+           end-perform
+
+           compute ws-mc-media = ws-mc-soma / ws-qtd-simulacoes
+
+           display " "
+           display "   ***************************************   "
+           display "   *    RESULTADO DA SIMULACAO MONTE CARLO  *   "
+           display "   ***************************************   "
+           display "Simulacoes realizadas ......: " ws-qtd-simulacoes
+           display "Media de sorteios/jogo .....: " ws-mc-media
+           display "Minimo de sorteios/jogo ....: " ws-mc-min
+           display "Maximo de sorteios/jogo ....: " ws-mc-max
+            .
+       processamento-montecarlo-exit.
            exit.
 
       *>---------------------------------------------------------------------------------
-      *>         Section para a realização do Sorteio
+      *> Section que processa, sem interacao, um arquivo de apostas em lote
       *>---------------------------------------------------------------------------------
-       sorteio section.
-            move zero to ws-ind-lot
+       processamento-lote section.
+
+           move "N" to ws-sw-fim-apostas-lote
+
+           open input apostas-jogador
+
+           if ws-apostas-status <> "00"
+              display "Arquivo de apostas em lote (APOSTASLT) nao encontrado."
+           else
+              perform ler-aposta-lote
+
+              perform until fim-apostas-lote
+                  move aposta-num1  to ws-num1
+                  move aposta-num2  to ws-num2
+                  move aposta-num3  to ws-num3
+                  move aposta-num4  to ws-num4
+                  move aposta-num5  to ws-num5
+                  move aposta-num6  to ws-num6
+                  move aposta-num7  to ws-num7
+                  move aposta-num8  to ws-num8
+                  move aposta-num9  to ws-num9
+                  move aposta-num10 to ws-num10
+                  move aposta-jogador to ws-jogador-atual
+
+                  perform valida-lote-completa
+
+                  if num-valido
+                     move 0 to ws-contador
+                     move function current-date(9:6) to ws-hora-inicio
+                     perform sorteio
+                     perform grava-historico
+                     perform grava-tempo
+                     perform grava-auditoria
+                     perform exibe-resultado-lote
+                  else
+                     display "Aposta de " ws-jogador-atual
+                         " invalida (fora da faixa ou com numeros repetidos) - ignorada."
+                  end-if
+
+                  perform ler-aposta-lote
+              end-perform
+
+              close apostas-jogador
+           end-if
+            .
+       processamento-lote-exit.
+           exit.
 
-          perform until ws-ind-lot <> 0
-               move ws-semente   to ws-relogio
+      *>---------------------------------------------------------------------------------
+      *> Section que lê uma aposta do arquivo de apostas em lote
+      *>---------------------------------------------------------------------------------
+       ler-aposta-lote section.
 
-               accept ws-semente from time
-      *> gerar o primeiro número sorteado em forma randômica
-              perform semente-delay
-              compute ws-sort-num1 = function random(ws-semente) * 60
+           read apostas-jogador
+               at end move "S" to ws-sw-fim-apostas-lote
+           end-read
+            .
+       ler-aposta-lote-exit.
+           exit.
 
-      *> gerar o segundo número sorteado em forma randômica
-              perform semente-delay
-              compute ws-sort-num2 = function random(ws-semente) * 60
+      *>---------------------------------------------------------------------------------
+      *> Section que valida de uma vez as dez apostas lidas do arquivo em lote
+      *>---------------------------------------------------------------------------------
+       valida-lote-completa section.
 
-      *> gerar o terceiro número sorteado em forma randômica
-              perform semente-delay
-              compute ws-sort-num3 = function random(ws-semente) * 60
+           move "S" to ws-sw-num-valido
 
-      *> gerar o quarto número sorteado em forma randômica
-              perform semente-delay
-              compute ws-sort-num4 = function random(ws-semente) * 60
+           perform varying ws-ind from 1 by 1 until ws-ind > 10
+               if ws-num-tab(ws-ind) < 1 or ws-num-tab(ws-ind) > ws-faixa-max
+                  move "N" to ws-sw-num-valido
+               end-if
+           end-perform
 
-      *> gerar o quinto número sorteado em forma randômica
-              perform semente-delay
-              compute ws-sort-num5 = function random(ws-semente) * 60
+           perform varying ws-ind from 1 by 1 until ws-ind > 9
+               compute ws-ind2 = ws-ind + 1
+               perform varying ws-ind3 from ws-ind2 by 1 until ws-ind3 > 10
+                   if ws-num-tab(ws-ind) = ws-num-tab(ws-ind3)
+                      move "N" to ws-sw-num-valido
+                   end-if
+               end-perform
+           end-perform
+            .
+       valida-lote-completa-exit.
+           exit.
+
+      *>---------------------------------------------------------------------------------
+      *> Section que mostra, em uma linha, o resultado de uma aposta em lote
+      *>---------------------------------------------------------------------------------
+       exibe-resultado-lote section.
+
+           display "Resultado - jogador: " ws-jogador-atual
+               " - sorteios necessarios: " ws-contador
+               " - tempo: " ws-diferenca-hr ":" ws-diferenca-min ":" ws-diferenca-seg
+            .
+       exibe-resultado-lote-exit.
+           exit.
 
-      *> gerar o sexto número sorteado em forma randômica
-              perform semente-delay
-              compute ws-sort-num6 = function random(ws-semente) * 60
+      *>---------------------------------------------------------------------------------
+      *> Section que permite escolher o formato do jogo a ser simulado
+      *>---------------------------------------------------------------------------------
+       seleciona-jogo section.
+
+           move "N" to ws-sw-jogo-valido
+
+           perform until jogo-valido
+               display "Escolha o tipo de jogo:"
+               display "1 - Mega-Sena (6 numeros de 01 a 60)"
+               display "2 - Quina     (5 numeros de 01 a 80)"
+               display "3 - Lotofacil (15 numeros de 01 a 25)"
+               accept ws-ind-lot
+               display " "
+
+               evaluate true
+                   when jogo-mega-sena
+                        move 6  to ws-qtd-num-jog
+                        move 60 to ws-faixa-max
+                        move "S" to ws-sw-jogo-valido
+                   when jogo-quina
+                        move 5  to ws-qtd-num-jog
+                        move 80 to ws-faixa-max
+                        move "S" to ws-sw-jogo-valido
+                   when jogo-lotofacil
+                        move 15 to ws-qtd-num-jog
+                        move 25 to ws-faixa-max
+                        move "S" to ws-sw-jogo-valido
+                   when other
+                        display "Opcao invalida, tente novamente."
+                        display " "
+               end-evaluate
+           end-perform
+
+      *> a aposta tem sempre dez numeros, entao o numero de acertos que
+      *> fecha o jogo e o menor entre a quantidade sorteada e dez - no
+      *> Lotofacil (15 sorteados) o limite pratico e a propria aposta,
+      *> nao os 15 numeros do sorteio
+           compute ws-meta-acertos = function min(ws-qtd-num-jog, 10)
+            .
+       seleciona-jogo-exit.
+           exit.
+
+      *>---------------------------------------------------------------------------------
+      *> Section que identifica o operador/terminal responsavel pelo
+      *> jogo, para a trilha de auditoria de uma banca compartilhada
+      *>---------------------------------------------------------------------------------
+       informa-operador section.
+
+           display "Informe o operador/terminal: "
+           accept ws-jogador-atual
+           display " "
+            .
+       informa-operador-exit.
+           exit.
+
+      *>---------------------------------------------------------------------------------
+      *> Section que conduz a digitação das dez apostas do usuário
+      *>---------------------------------------------------------------------------------
+       informa-apostas section.
+
+           perform varying ws-ind from 1 by 1 until ws-ind > 10
+               perform aceita-numero-aposta
+           end-perform
+            .
+       informa-apostas-exit.
+           exit.
+
+      *>---------------------------------------------------------------------------------
+      *> Section que aceita e valida um numero de aposta, repetindo até ser válido
+      *>---------------------------------------------------------------------------------
+       aceita-numero-aposta section.
+
+           move "N" to ws-sw-num-valido
+
+           perform until num-valido
+               display "Informe o " ws-ind "o numero: "
+               accept ws-num-tab(ws-ind)
+               display " "
+               perform valida-numero-aposta
+
+               if not num-valido
+                  display "Numero invalido, tente novamente."
+                  display " "
+               end-if
+           end-perform
+            .
+       aceita-numero-aposta-exit.
+           exit.
+
+      *>---------------------------------------------------------------------------------
+      *> Section que confere se o numero digitado está na faixa e não está repetido
+      *>---------------------------------------------------------------------------------
+       valida-numero-aposta section.
+
+           move "S" to ws-sw-num-valido
+
+           if ws-num-tab(ws-ind) < 1 or ws-num-tab(ws-ind) > ws-faixa-max
+              move "N" to ws-sw-num-valido
+           else
+              perform varying ws-ind2 from 1 by 1 until ws-ind2 >= ws-ind
+                  if ws-num-tab(ws-ind2) = ws-num-tab(ws-ind)
+                     move "N" to ws-sw-num-valido
+                  end-if
+              end-perform
+           end-if
+            .
+       valida-numero-aposta-exit.
+           exit.
+
+      *>---------------------------------------------------------------------------------
+      *>         Section para a realização do Sorteio
+      *>---------------------------------------------------------------------------------
+       sorteio section.
+           move zero to ws-tentativa
+
+           perform until ws-tentativa <> 0
+               move ws-semente   to ws-relogio
+
+               accept ws-semente from time
+
+      *> gerar, um a um, os numeros sorteados para o formato escolhido
+               perform varying ws-idx-sort from 1 by 1
+                       until ws-idx-sort > ws-qtd-num-jog
+                   perform semente-delay
+                   compute ws-sort-num-tab(ws-idx-sort) =
+                           function random(ws-semente) * ws-faixa-max
+               end-perform
 
       *> chamar section que confere os números sorteados
-              perform confere-num-sorteados
+               perform confere-num-sorteados
 
-          end-perform
+           end-perform
            .
 
        sorteio-exit.
@@ -234,95 +660,132 @@
       *>---------------------------------------------------------------------------------
        confere-num-sorteados section.
 
-           if   ws-sort-num1 <> ws-sort-num2
-           and  ws-sort-num1 <> ws-sort-num3
-           and  ws-sort-num1 <> ws-sort-num4
-           and  ws-sort-num1 <> ws-sort-num5
-           and  ws-sort-num1 <> ws-sort-num6
-              if   ws-sort-num2 <> ws-sort-num3
-              and  ws-sort-num2 <> ws-sort-num4
-              and  ws-sort-num2 <> ws-sort-num5
-              and  ws-sort-num2 <> ws-sort-num6
-                  if   ws-sort-num3 <> ws-sort-num4
-                  and  ws-sort-num3 <> ws-sort-num5
-                  and  ws-sort-num3 <> ws-sort-num6
-                      if   ws-sort-num4 <> ws-sort-num5
-                      and  ws-sort-num4 <> ws-sort-num6
-                         if   ws-sort-num5 <> ws-sort-num6
+           move "S" to ws-sw-sorteio-valido
+
+           perform varying ws-idx-sort from 1 by 1
+                   until ws-idx-sort >= ws-qtd-num-jog
+               compute ws-ind2 = ws-idx-sort + 1
+               perform varying ws-idx-sort2 from ws-ind2 by 1
+                       until ws-idx-sort2 > ws-qtd-num-jog
+                   if ws-sort-num-tab(ws-idx-sort) =
+                      ws-sort-num-tab(ws-idx-sort2)
+                      move "N" to ws-sw-sorteio-valido
+                   end-if
+               end-perform
+           end-perform
+
+           if sorteio-valido
       *> chama a section para conferir os numeros apostados
-                              perform confere-aposta
-                              display "Numeros sorteados são: " ws-sort-num1 " - " ws-sort-num2
-                               " - " ws-sort-num3 " - " ws-sort-num4 " - "
-                              ws-sort-num5 " - " ws-sort-num6 " - "
-                              " - " ws-contador
-
-                         else
-                              perform sorteio
-                         end-if
-                     end-if
-                 end-if
+              perform confere-aposta
+      *> no modo Lote e no modo Monte Carlo cada tentativa nao e exibida,
+      *> pois seriam milhares de linhas irrelevantes para o resumo por
+      *> aposta e para a estatistica final
+              if modo-interativo
+                 perform exibe-numeros-sorteados
               end-if
            end-if
-                  .
+      *> quando ha numeros repetidos, o proprio laco do SORTEIO gera outro jogo
+            .
 
        confere-num-sorteados-exit.
            exit.
 
+      *>---------------------------------------------------------------------------------
+      *> Section que exibe, em uma linha, os numeros sorteados na tentativa atual
+      *>---------------------------------------------------------------------------------
+       exibe-numeros-sorteados section.
+
+           display "Numeros sorteados são: " with no advancing
+
+           perform varying ws-idx-sort from 1 by 1
+                   until ws-idx-sort > ws-qtd-num-jog
+               display ws-sort-num-tab(ws-idx-sort) with no advancing
+               if ws-idx-sort < ws-qtd-num-jog
+                  display " - " with no advancing
+               end-if
+           end-perform
+
+           display " - " ws-contador
+            .
+       exibe-numeros-sorteados-exit.
+           exit.
+
       *>---------------------------------------------------------------------------------
       *> Section que confere os números sorteados são iguais o que o usuário apostou
       *>---------------------------------------------------------------------------------
        confere-aposta section.
 
-          add 1 to ws-contador
-
-          if   ws-sort-num1 = ws-num1 or ws-sort-num1 = ws-num2
-          or   ws-sort-num1 = ws-num3 or ws-sort-num1 = ws-num4
-          or   ws-sort-num1 = ws-num5 or ws-sort-num1 = ws-num6
-          or   ws-sort-num1 = ws-num7 or ws-sort-num1 = ws-num8
-          or   ws-sort-num1 = ws-num9 or ws-sort-num1 = ws-num10 then
-               if   ws-sort-num2 = ws-num1 or ws-sort-num2 = ws-num2
-               or   ws-sort-num2 = ws-num3 or ws-sort-num2 = ws-num4
-               or   ws-sort-num2 = ws-num5 or ws-sort-num2 = ws-num6
-               or   ws-sort-num2 = ws-num7 or ws-sort-num2 = ws-num8
-               or   ws-sort-num2 = ws-num9 or ws-sort-num2 = ws-num10 then
-                   if   ws-sort-num3 = ws-num1 or ws-sort-num3 = ws-num2
-                   or   ws-sort-num3 = ws-num3 or ws-sort-num3 = ws-num4
-                   or   ws-sort-num3 = ws-num5 or ws-sort-num3 = ws-num6
-                   or   ws-sort-num3 = ws-num7 or ws-sort-num3 = ws-num8
-                   or   ws-sort-num3 = ws-num9 or ws-sort-num3 = ws-num10 then
-                        if   ws-sort-num4 = ws-num1 or ws-sort-num4 = ws-num2
-                        or   ws-sort-num4 = ws-num3 or ws-sort-num4 = ws-num4
-                        or   ws-sort-num4 = ws-num5 or ws-sort-num4 = ws-num6
-                        or   ws-sort-num4 = ws-num7 or ws-sort-num4 = ws-num8
-                        or   ws-sort-num4 = ws-num9 or ws-sort-num4 = ws-num10 then
-                             if   ws-sort-num5 = ws-num1 or ws-sort-num5 = ws-num2
-                             or   ws-sort-num5 = ws-num3 or ws-sort-num5 = ws-num4
-                             or   ws-sort-num5 = ws-num5 or ws-sort-num5 = ws-num6
-                             or   ws-sort-num5 = ws-num7 or ws-sort-num5 = ws-num8
-                             or   ws-sort-num5 = ws-num9 or ws-sort-num5 = ws-num10 then
-                                  if   ws-sort-num6 = ws-num1 or ws-sort-num6 = ws-num2
-                                  or   ws-sort-num6 = ws-num3 or ws-sort-num6 = ws-num4
-                                  or   ws-sort-num6 = ws-num5 or ws-sort-num6 = ws-num6
-                                  or   ws-sort-num6 = ws-num7 or ws-sort-num6 = ws-num8
-                                  or   ws-sort-num6 = ws-num9 or ws-sort-num6 = ws-num10 then
-                                       move function current-date(9:6)  to  ws-hora-final
-                                       display "PARABENS VOCE VENCEU!"
-                                       display ws-num1 " - " ws-num2 " - " ws-num3 " - "
-                                       ws-num4 " - " ws-num5 " - " ws-num6 " - " ws-num7
-                                       " - " ws-num8 " - " ws-num9 " - " ws-num10 " - "
+           add 1 to ws-contador
+           move 0 to ws-qtd-acertos
+
+      *> o checkpoint so faz sentido para um sorteio interativo, unica
+      *> busca longa que nao e reiniciada do zero a cada poucas tentativas
+           if modo-interativo
+              if function mod(ws-contador, ws-ckpt-intervalo) = 0
+                 perform grava-checkpoint
+              end-if
+           end-if
+
+           perform varying ws-idx-sort from 1 by 1
+                   until ws-idx-sort > ws-qtd-num-jog
+               perform varying ws-ind from 1 by 1 until ws-ind > 10
+                   if ws-sort-num-tab(ws-idx-sort) = ws-num-tab(ws-ind)
+                      add 1 to ws-qtd-acertos
+                   end-if
+               end-perform
+           end-perform
+
+      *> a aposta tem dez numeros, entao o jogo fecha quando os acertos
+      *> chegam em ws-meta-acertos (o menor entre a quantidade sorteada
+      *> e os dez numeros apostados) - para Mega-Sena e Quina isso e a
+      *> propria quantidade sorteada, mas no Lotofacil (15 sorteados)
+      *> os 10 numeros da aposta sao o teto real de acertos possiveis
+           if ws-qtd-acertos = ws-meta-acertos
+              move function current-date(9:6)  to  ws-hora-final
       *> Chamar a section que calcula o tempo de sorteio
-                                       perform temp-sorteando
-                                       display "O Tempo que voce levou para acertar: " ws-diferenca-hr " : " ws-diferenca-min " : " ws-diferenca-seg
-                                       display "Quantidade de Sorteios que foram necessarias até voce ganha: " ws-contador
-
-                                       perform finaliza
-                                  else
-                                       perform sorteio
-                                 end-if
-                             end-if
-                         end-if
-                     end-if
-                end-if
+              perform temp-sorteando
+
+      *> no modo Lote e no modo Monte Carlo so interessa, respectivamente,
+      *> a linha de resumo de EXIBE-RESULTADO-LOTE e a estatistica final
+      *> de ws-contador, entao as linhas de cada jogo individual ficam
+      *> caladas - so o modo interativo narra o proprio jogo na tela
+              if modo-interativo
+                 display "PARABENS VOCE VENCEU!"
+                 display ws-num1 " - " ws-num2 " - " ws-num3 " - "
+                 ws-num4 " - " ws-num5 " - " ws-num6 " - " ws-num7
+                 " - " ws-num8 " - " ws-num9 " - " ws-num10 " - "
+                 display "O Tempo que voce levou para acertar: " ws-diferenca-hr " : " ws-diferenca-min " : " ws-diferenca-seg
+                 display "Quantidade de Sorteios que foram necessarias até voce ganha: " ws-contador
+              end-if
+
+              if modo-interativo
+                 perform limpa-checkpoint
+              end-if
+
+              move 1 to ws-tentativa
+           else
+              if modo-interativo
+                 if ws-qtd-acertos = ws-meta-acertos - 1
+                    if jogo-mega-sena
+                       display "QUINA! Voce acertou " ws-qtd-acertos " dos "
+                           ws-meta-acertos " numeros sorteados - quase lá!"
+                    else
+                       display "Voce acertou " ws-qtd-acertos " dos "
+                           ws-meta-acertos " numeros - faltou 1 para o premio maximo!"
+                    end-if
+                 else
+                    if ws-qtd-acertos = ws-meta-acertos - 2
+                       if jogo-mega-sena
+                          display "QUADRA! Voce acertou " ws-qtd-acertos " dos "
+                              ws-meta-acertos " numeros sorteados."
+                       else
+                          display "Voce acertou " ws-qtd-acertos " dos "
+                              ws-meta-acertos " numeros - faltou 2 para o premio maximo!"
+                       end-if
+                    end-if
+                 end-if
+              end-if
+              move 0 to ws-tentativa
            end-if
             .
 
@@ -334,18 +797,189 @@
       *>---------------------------------------------------------------------------------
        temp-sorteando section.
 
-           compute ws-diferenca-hr  = (ws-hor - ws-hor-fim)
-           compute ws-diferenca-min = (ws-min - ws-min-fim)
-           compute ws-diferenca-seg = (ws-seg - ws-seg-fim)
-
+           compute ws-segundos-inicio = (ws-hor * 3600) + (ws-min * 60) + ws-seg
+           compute ws-segundos-fim    = (ws-hor-fim * 3600) + (ws-min-fim * 60) + ws-seg-fim
+           compute ws-segundos-total  = ws-segundos-fim - ws-segundos-inicio
+
+           if ws-segundos-total < 0
+              move 0 to ws-diferenca-hr
+              move 0 to ws-diferenca-min
+              move 0 to ws-diferenca-seg
+           else
+              compute ws-diferenca-hr   = ws-segundos-total / 3600
+              compute ws-resto-segundos = ws-segundos-total - (ws-diferenca-hr * 3600)
+              compute ws-diferenca-min  = ws-resto-segundos / 60
+              compute ws-diferenca-seg  = ws-resto-segundos - (ws-diferenca-min * 60)
+           end-if
            .
        temp-sorteando-exit.
            exit.
 
+      *>---------------------------------------------------------------------------------
+      *> Section que grava, no log de tempos, a duracao desta sessão de sorteio
+      *>---------------------------------------------------------------------------------
+       grava-tempo section.
+
+           open extend tempo-sorteio
+
+           if ws-tempo-status = "35"
+              open output tempo-sorteio
+           end-if
+
+           move function current-date(1:8)     to tempo-data
+           move ws-hora-inicio                 to tempo-hora-inicio
+           move ws-hora-final                  to tempo-hora-fim
+           move ws-diferenca-hr                to tempo-diferenca-hr
+           move ws-diferenca-min               to tempo-diferenca-min
+           move ws-diferenca-seg               to tempo-diferenca-seg
+           move ws-contador                    to tempo-contador
+
+           write tempo-registro
+
+           close tempo-sorteio
+            .
+       grava-tempo-exit.
+           exit.
+
+      *>---------------------------------------------------------------------------------
+      *> Section que grava o resultado da sessão de sorteio no histórico
+      *>---------------------------------------------------------------------------------
+       grava-historico section.
+
+           open extend hist-sorteio
+
+           if ws-hist-status = "35"
+              open output hist-sorteio
+           end-if
+
+           move function current-date(1:8)     to hist-data-sorteio
+           move ws-ind-lot                     to hist-ind-lot
+           move ws-qtd-num-jog                 to hist-qtd-sorteados
+
+           perform varying ws-idx-sort from 1 by 1 until ws-idx-sort > 15
+               if ws-idx-sort <= ws-qtd-num-jog
+                  move ws-sort-num-tab(ws-idx-sort) to hist-sort-num(ws-idx-sort)
+               else
+                  move 0 to hist-sort-num(ws-idx-sort)
+               end-if
+           end-perform
+
+           move ws-num1                        to hist-num1
+           move ws-num2                        to hist-num2
+           move ws-num3                        to hist-num3
+           move ws-num4                        to hist-num4
+           move ws-num5                        to hist-num5
+           move ws-num6                        to hist-num6
+           move ws-num7                        to hist-num7
+           move ws-num8                        to hist-num8
+           move ws-num9                        to hist-num9
+           move ws-num10                       to hist-num10
+           move ws-contador                    to hist-contador
+           move ws-diferenca-hr                to hist-tempo-hr
+           move ws-diferenca-min               to hist-tempo-min
+           move ws-diferenca-seg               to hist-tempo-seg
+
+           write hist-registro
+
+           close hist-sorteio
+            .
+       grava-historico-exit.
+           exit.
+
+      *>---------------------------------------------------------------------------------
+      *> Section que grava, na trilha de auditoria, quem rodou o jogo
+      *> concluido, a aposta, o resultado sorteado e o desfecho
+      *>---------------------------------------------------------------------------------
+       grava-auditoria section.
+
+           open extend audit-trilha
+
+           if ws-audit-status = "35"
+              open output audit-trilha
+           end-if
+
+           move function current-date(1:8)     to audit-data
+           move ws-jogador-atual                to audit-operador
+           move ws-ind-lot                      to audit-ind-lot
+           move ws-qtd-num-jog                  to audit-qtd-sorteados
+
+           perform varying ws-idx-sort from 1 by 1 until ws-idx-sort > 15
+               if ws-idx-sort <= ws-qtd-num-jog
+                  move ws-sort-num-tab(ws-idx-sort) to audit-sort-num(ws-idx-sort)
+               else
+                  move 0 to audit-sort-num(ws-idx-sort)
+               end-if
+           end-perform
+
+           move ws-num1                         to audit-num1
+           move ws-num2                         to audit-num2
+           move ws-num3                         to audit-num3
+           move ws-num4                         to audit-num4
+           move ws-num5                         to audit-num5
+           move ws-num6                         to audit-num6
+           move ws-num7                         to audit-num7
+           move ws-num8                         to audit-num8
+           move ws-num9                         to audit-num9
+           move ws-num10                        to audit-num10
+           move ws-contador                     to audit-contador
+           move "GANHOU"                        to audit-resultado
+
+           write audit-registro
+
+           close audit-trilha
+            .
+       grava-auditoria-exit.
+           exit.
+
+      *>---------------------------------------------------------------------------------
+      *> Section que grava o progresso atual do sorteio, para permitir
+      *> retomar a busca caso o programa seja interrompido
+      *>---------------------------------------------------------------------------------
+       grava-checkpoint section.
+
+           open output ckpt-sorteio
+
+           move ws-jogador-atual               to ckpt-operador
+           move ws-ind-lot                     to ckpt-ind-lot
+           move ws-qtd-num-jog                 to ckpt-qtd-num-jog
+           move ws-faixa-max                   to ckpt-faixa-max
+           move ws-contador                    to ckpt-contador
+           move ws-hora-inicio                 to ckpt-hora-inicio
+
+           perform varying ws-ind from 1 by 1 until ws-ind > 10
+               move ws-num-tab(ws-ind) to ckpt-num-usuario(ws-ind)
+           end-perform
+
+           write ckpt-registro
+
+           close ckpt-sorteio
+            .
+       grava-checkpoint-exit.
+           exit.
+
+      *>---------------------------------------------------------------------------------
+      *> Section que esvazia o checkpoint quando o sorteio termina com sucesso
+      *>---------------------------------------------------------------------------------
+       limpa-checkpoint section.
+
+           open output ckpt-sorteio
+           close ckpt-sorteio
+            .
+       limpa-checkpoint-exit.
+           exit.
+
       *>---------------------------------------------------------------------------------
       *> Finalização
       *>---------------------------------------------------------------------------------
        finaliza section.
+      *> no modo lote cada aposta ja grava seu proprio historico e tempo
+      *> dentro de PROCESSAMENTO-LOTE, entao aqui so se repete para o
+      *> modo interativo, que grava uma unica vez ao final da sessao
+           if modo-interativo
+              perform grava-historico
+              perform grava-tempo
+              perform grava-auditoria
+           end-if
            stop run.
             .
        finaliza-exit.
