@@ -0,0 +1,241 @@
+      $set sourceformat"free"
+
+      *>Divisão de identificação de programa
+       Identification Division.
+       Program-id. "Desafio.Frequencia".
+       Author. "Evelyn Yasmin Pereira".
+       Installation. "PC".
+       Date-written. 09/08/2026.
+       Date-compiled. 09/08/2026.
+
+      *>Divisão para configuração do ambiente
+       Environment Division.
+       Configuration section.
+           special-names. decimal-point is comma.
+
+      *>--Declaração de recursos externos (faz parte da de cima ainda)
+       Input-output section.
+       File-control.
+           select hist-sorteio assign to "HISTLOTO"
+               organization is sequential
+               file status is ws-hist-status.
+       I-O-Control.
+
+      *>Declaração de variáveis
+       Data Division.
+
+      *>--Variáveis de arquivos
+       File section.
+
+       fd  hist-sorteio.
+           copy HISTREC.
+
+      *>--Variáveis de trabalho
+       Working-storage section.
+
+       01  ws-status-arquivos.
+           05  ws-hist-status                      pic  x(02).
+
+       01  ws-uso-comum.
+           05  ws-ind                              pic  9(02).
+           05  ws-fim-arquivo                       pic  x(01).
+               88  fim-arquivo                      value "S".
+           05  ws-qtd-sorteios-lidos                pic  9(07).
+
+      *>--Tabela de frequência dos 60 números possíveis da Mega-Sena
+       01  ws-tabela-frequencia.
+           05  ws-frequencia occurs 60 times indexed by ws-idx-freq.
+               10  ws-freq-numero                   pic  9(02).
+               10  ws-freq-qtd                       pic  9(07).
+
+      *>--Área usada para imprimir o ranking em ordem decrescente
+       01  ws-tabela-ranking.
+           05  ws-ranking occurs 60 times indexed by ws-idx-rank.
+               10  ws-rank-numero                   pic  9(02).
+               10  ws-rank-qtd                        pic  9(07).
+
+       01  ws-maior-qtd                             pic  9(07).
+       01  ws-maior-numero                          pic  9(02).
+       01  ws-maior-pos                             pic  9(02).
+       01  ws-pos-rank                              pic  9(02).
+
+
+       Linkage section.
+
+      *>--Declaração de tela
+       Screen section.
+
+      *>Declaração do corpo programa
+       Procedure Division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>---------------------------------------------------------------------------------
+       inicializa section.
+
+           move "N" to ws-fim-arquivo
+           move 0   to ws-qtd-sorteios-lidos
+
+           perform varying ws-idx-freq from 1 by 1
+                   until ws-idx-freq > 60
+               move ws-idx-freq to ws-freq-numero(ws-idx-freq)
+               move 0           to ws-freq-qtd(ws-idx-freq)
+           end-perform
+            .
+       inicializa-exit.
+           exit.
+      *>---------------------------------------------------------------------------------
+      *>     Processamento
+      *>---------------------------------------------------------------------------------
+       processamento section.
+
+           open input hist-sorteio
+
+           if ws-hist-status <> "00"
+              display "Nao ha historico de sorteios gravado ainda (HISTLOTO)."
+           else
+              perform ler-historico
+
+              perform until fim-arquivo
+                  perform tabular-sorteio
+                  perform ler-historico
+              end-perform
+
+              close hist-sorteio
+
+              if ws-qtd-sorteios-lidos = 0
+                 display "Nao ha sorteios registrados no historico."
+              else
+                 perform ordena-ranking
+                 perform imprime-relatorio
+              end-if
+           end-if
+            .
+       processamento-exit.
+           exit.
+
+      *>---------------------------------------------------------------------------------
+      *> Section que lê um registro do histórico de sorteios
+      *>---------------------------------------------------------------------------------
+       ler-historico section.
+
+           read hist-sorteio
+               at end move "S" to ws-fim-arquivo
+           end-read
+            .
+       ler-historico-exit.
+           exit.
+
+      *>---------------------------------------------------------------------------------
+      *> Section que soma 1 na frequência de cada número sorteado no registro lido
+      *>---------------------------------------------------------------------------------
+       tabular-sorteio section.
+
+      *> Esta tabulação contempla apenas sorteios no formato Mega-Sena
+      *> (6 numeros de 01 a 60); Quina e Lotofacil ficam fora deste
+      *> ranking porque usam faixas de numeros diferentes.
+           if hist-ind-lot = 1
+              add 1 to ws-qtd-sorteios-lidos
+
+      *> FUNCTION RANDOM em Desafio.Loteria trunca para baixo, entao um
+      *> sorteio pode gravar 0 no lugar do numero 60; esse valor nao
+      *> cabe na tabela de frequencia (1-60) e precisa ser ignorado
+      *> aqui para nao estourar o limite da tabela
+              perform varying ws-ind from 1 by 1 until ws-ind > 6
+                  if hist-sort-num(ws-ind) > 0
+                     add 1 to ws-freq-qtd(hist-sort-num(ws-ind))
+                  end-if
+              end-perform
+           end-if
+            .
+       tabular-sorteio-exit.
+           exit.
+
+      *>---------------------------------------------------------------------------------
+      *> Section que ordena a tabela de frequência em ordem decrescente de sorteios
+      *>---------------------------------------------------------------------------------
+       ordena-ranking section.
+
+           perform varying ws-idx-freq from 1 by 1 until ws-idx-freq > 60
+               move ws-freq-numero(ws-idx-freq) to ws-rank-numero(ws-idx-freq)
+               move ws-freq-qtd(ws-idx-freq)    to ws-rank-qtd(ws-idx-freq)
+           end-perform
+
+           perform varying ws-idx-rank from 1 by 1 until ws-idx-rank > 59
+               move ws-idx-rank  to ws-maior-pos
+               move ws-rank-qtd(ws-idx-rank) to ws-maior-qtd
+
+               perform varying ws-idx-freq from ws-idx-rank by 1
+                       until ws-idx-freq > 60
+                   if ws-rank-qtd(ws-idx-freq) > ws-maior-qtd
+                      move ws-idx-freq          to ws-maior-pos
+                      move ws-rank-qtd(ws-idx-freq) to ws-maior-qtd
+                   end-if
+               end-perform
+
+               if ws-maior-pos <> ws-idx-rank
+                  perform troca-ranking
+               end-if
+           end-perform
+            .
+       ordena-ranking-exit.
+           exit.
+
+      *>---------------------------------------------------------------------------------
+      *> Section que troca duas posições da tabela de ranking
+      *>---------------------------------------------------------------------------------
+       troca-ranking section.
+
+           move ws-rank-numero(ws-idx-rank) to ws-maior-numero
+           move ws-rank-qtd(ws-idx-rank)    to ws-maior-qtd
+
+           move ws-rank-numero(ws-maior-pos) to ws-rank-numero(ws-idx-rank)
+           move ws-rank-qtd(ws-maior-pos)    to ws-rank-qtd(ws-idx-rank)
+
+           move ws-maior-numero to ws-rank-numero(ws-maior-pos)
+           move ws-maior-qtd    to ws-rank-qtd(ws-maior-pos)
+            .
+       troca-ranking-exit.
+           exit.
+
+      *>---------------------------------------------------------------------------------
+      *> Section que imprime o relatório de números quentes e frios
+      *>---------------------------------------------------------------------------------
+       imprime-relatorio section.
+
+           display "   ***************************************   "
+           display "   *   RELATORIO DE FREQUENCIA DOS NUMEROS *   "
+           display "   ***************************************   "
+           display " "
+           display "Sorteios registrados no historico: " ws-qtd-sorteios-lidos
+           display " "
+           display "--- NUMEROS QUENTES (mais sorteados, do 1o ao 10o) ---"
+
+           perform varying ws-idx-rank from 1 by 1 until ws-idx-rank > 10
+               move ws-idx-rank to ws-pos-rank
+               display "  " ws-pos-rank "o  -  numero "
+                   ws-rank-numero(ws-idx-rank) "  -  saiu "
+                   ws-rank-qtd(ws-idx-rank) " vez(es)"
+           end-perform
+
+           display " "
+           display "--- NUMEROS FRIOS (menos sorteados, 10 ultimos) ---"
+
+           perform varying ws-idx-rank from 60 by -1 until ws-idx-rank < 51
+               display "  numero " ws-rank-numero(ws-idx-rank)
+                   "  -  saiu " ws-rank-qtd(ws-idx-rank) " vez(es)"
+           end-perform
+            .
+       imprime-relatorio-exit.
+           exit.
+
+      *>---------------------------------------------------------------------------------
+      *> Finalização
+      *>---------------------------------------------------------------------------------
+       finaliza section.
+           stop run.
+            .
+       finaliza-exit.
+           exit.
